@@ -0,0 +1,280 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EODRPT.
+000300 AUTHOR.        Manuel Coppotelli (manuelcoppotelli).
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  2026-08-09  MC    ORIGINAL PROGRAM.  READS THE BANNERLOG
+001100*                    SEQUENTIAL FILE WRITTEN BY HELLOWORLD AND
+001200*                    ANY OTHER JOB-STREAM START MARKER, AND
+001300*                    PRODUCES A PAGE-FORMATTED END-OF-DAY
+001400*                    REPORT SO THE OPERATIONS DESK CAN
+001500*                    RECONCILE STREAMS THAT SHOULD HAVE
+001600*                    STARTED AGAINST STREAMS THAT ACTUALLY DID.
+001610*  2026-08-09  MC    BANNERLOG IS A SHARED LOG THAT ACCUMULATES
+001620*                    EVERY RUN SINCE INCEPTION (HELLOWORLD ONLY
+001630*                    EVER OPENS IT EXTEND), SO THIS REPORT NOW
+001640*                    SKIPS ANY RECORD WHOSE JB-START-DATE IS NOT
+001650*                    TODAY'S WS-RUN-DATE INSTEAD OF DETAILING AND
+001660*                    COUNTING EVERY HISTORICAL RUN -- AN "END-OF-
+001670*                    DAY SUMMARY...FOR THE DAY" SHOULD ONLY EVER
+001680*                    LIST TODAY'S STREAM STARTS.
+001700*--------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BANNERLOG  ASSIGN TO BANNERLOG
+002500                       ORGANIZATION IS LINE SEQUENTIAL
+002600                       FILE STATUS IS WS-BANNERLOG-STATUS.
+002700     SELECT REPTOUT    ASSIGN TO REPTOUT
+002800                       ORGANIZATION IS LINE SEQUENTIAL
+002900                       FILE STATUS IS WS-REPTOUT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  BANNERLOG
+003300     RECORDING MODE IS F.
+003400 COPY JOBBANR.
+003600 FD  REPTOUT
+003700     RECORDING MODE IS F.
+003800 01  PRINT-LINE                  PIC X(133).
+003900 WORKING-STORAGE SECTION.
+004000*--------------------------------------------------------------
+004100* SWITCHES
+004200*--------------------------------------------------------------
+004300 01  WS-EOF-SWITCH               PIC X(01).
+004400     88  WS-END-OF-FILE          VALUE "Y".
+004500     88  WS-NOT-END-OF-FILE      VALUE "N".
+004600 01  WS-FIRST-REC-SWITCH         PIC X(01).
+004700     88  WS-FIRST-RECORD         VALUE "Y".
+004800     88  WS-NOT-FIRST-RECORD     VALUE "N".
+004900 01  WS-BANNERLOG-STATUS         PIC X(02).
+005000 01  WS-REPTOUT-STATUS           PIC X(02).
+005100*--------------------------------------------------------------
+005200* PAGE / LINE CONTROL
+005300*--------------------------------------------------------------
+005400 01  WS-PAGE-COUNT               PIC 9(04) COMP    VALUE 0.
+005500 01  WS-LINE-COUNT               PIC 9(04) COMP    VALUE 0.
+005600 01  WS-MAX-LINES-PER-PAGE       PIC 9(04) COMP    VALUE 50.
+005700 01  WS-RUN-COUNT                PIC 9(06) COMP    VALUE 0.
+005800 01  WS-RUN-DATE                 PIC 9(08).
+005900 01  WS-RUN-TIME                 PIC 9(08).
+006000*--------------------------------------------------------------
+006100* ELAPSED-GAP WORK AREAS
+006200*--------------------------------------------------------------
+006300 01  WS-CURR-TIME-RAW            PIC 9(08).
+006400 01  WS-CURR-TIME-PARTS REDEFINES WS-CURR-TIME-RAW.
+006500     05  WS-CURR-HH              PIC 9(02).
+006600     05  WS-CURR-MM              PIC 9(02).
+006700     05  WS-CURR-SS              PIC 9(02).
+006800     05  WS-CURR-HS              PIC 9(02).
+006900 01  WS-CURR-SECONDS             PIC 9(07) COMP.
+007000 01  WS-PREV-SECONDS             PIC 9(07) COMP.
+007100 01  WS-PREV-DATE                PIC 9(08).
+007200 01  WS-GAP-SECONDS              PIC S9(07) COMP.
+007350 01  WS-GAP-REMAINDER            PIC 9(07) COMP.
+007300 01  WS-GAP-DISPLAY              PIC X(08).
+007400 01  WS-GAP-HH                   PIC 9(02).
+007500 01  WS-GAP-MM                   PIC 9(02).
+007600 01  WS-GAP-SS                   PIC 9(02).
+007700*--------------------------------------------------------------
+007800* REPORT LINE LAYOUTS
+007900*--------------------------------------------------------------
+008000 01  WS-HEADER-LINE-1.
+008100     05  FILLER                  PIC X(01)  VALUE SPACE.
+008200     05  FILLER                  PIC X(21)  VALUE
+008300             "EODRPT - BATCH STREAM".
+008400     05  FILLER                  PIC X(15)  VALUE
+008500             " START SUMMARY".
+008600     05  FILLER                  PIC X(10)  VALUE "PAGE ".
+008700     05  H1-PAGE-NUMBER          PIC ZZZ9.
+008800     05  FILLER                  PIC X(73)  VALUE SPACES.
+008900 01  WS-HEADER-LINE-2.
+009000     05  FILLER                  PIC X(01)  VALUE SPACE.
+009100     05  FILLER                  PIC X(11)  VALUE "RUN DATE: ".
+009200     05  H2-RUN-DATE             PIC 9(08).
+009300     05  FILLER                  PIC X(05)  VALUE SPACES.
+009400     05  FILLER                  PIC X(11)  VALUE "RUN TIME: ".
+009500     05  H2-RUN-TIME             PIC 9(08).
+009600     05  FILLER                  PIC X(83)  VALUE SPACES.
+009700 01  WS-HEADER-LINE-3.
+009800     05  FILLER                  PIC X(01)  VALUE SPACE.
+009900     05  FILLER                  PIC X(08)  VALUE "JOB NAME".
+010000     05  FILLER                  PIC X(06)  VALUE SPACES.
+010100     05  FILLER                  PIC X(09)  VALUE "STEP NAME".
+010200     05  FILLER                  PIC X(05)  VALUE SPACES.
+010300     05  FILLER                  PIC X(10)  VALUE "START DATE".
+010400     05  FILLER                  PIC X(04)  VALUE SPACES.
+010500     05  FILLER                  PIC X(10)  VALUE "START TIME".
+010600     05  FILLER                  PIC X(04)  VALUE SPACES.
+010700     05  FILLER                  PIC X(17)  VALUE
+010800             "GAP SINCE PRIOR  ".
+010900     05  FILLER                  PIC X(59)  VALUE SPACES.
+011000 01  WS-DETAIL-LINE.
+011100     05  FILLER                  PIC X(01)  VALUE SPACE.
+011200     05  DL-JOB-NAME             PIC X(08).
+011300     05  FILLER                  PIC X(06)  VALUE SPACES.
+011400     05  DL-STEP-NAME            PIC X(08).
+011500     05  FILLER                  PIC X(06)  VALUE SPACES.
+011600     05  DL-START-DATE           PIC 9(08).
+011700     05  FILLER                  PIC X(06)  VALUE SPACES.
+011800     05  DL-START-TIME           PIC 9(08).
+011900     05  FILLER                  PIC X(06)  VALUE SPACES.
+012000     05  DL-GAP-DISPLAY          PIC X(08).
+012100     05  FILLER                  PIC X(68)  VALUE SPACES.
+012200 01  WS-TRAILER-LINE.
+012300     05  FILLER                  PIC X(01)  VALUE SPACE.
+012400     05  FILLER                  PIC X(20)  VALUE
+012500             "TOTAL STREAM STARTS ".
+012600     05  TR-RUN-COUNT            PIC ZZZ,ZZ9.
+012700     05  FILLER                  PIC X(104) VALUE SPACES.
+012800 PROCEDURE DIVISION.
+012900*--------------------------------------------------------------
+013000 0000-MAINLINE.
+013100*--------------------------------------------------------------
+013200     PERFORM 1000-INITIALIZE    THRU 1000-EXIT.
+013300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+013400             UNTIL WS-END-OF-FILE.
+013500     PERFORM 8100-WRITE-TRAILER THRU 8100-EXIT.
+013600     PERFORM 9999-TERMINATE     THRU 9999-EXIT.
+013700     STOP RUN.
+013800*--------------------------------------------------------------
+013900 1000-INITIALIZE.
+014000*--------------------------------------------------------------
+014100     SET WS-NOT-END-OF-FILE   TO TRUE.
+014200     SET WS-FIRST-RECORD      TO TRUE.
+014300     MOVE 0                   TO WS-PAGE-COUNT.
+014400     MOVE WS-MAX-LINES-PER-PAGE TO WS-LINE-COUNT.
+014500     MOVE 0                   TO WS-RUN-COUNT.
+014600     ACCEPT WS-RUN-DATE       FROM DATE YYYYMMDD.
+014700     ACCEPT WS-RUN-TIME       FROM TIME.
+014800     OPEN INPUT  BANNERLOG.
+014900     OPEN OUTPUT REPTOUT.
+015000     PERFORM 2200-READ-TODAYS-RECORD THRU 2200-EXIT.
+015100 1000-EXIT.
+015200     EXIT.
+015300*--------------------------------------------------------------
+015400 2000-PROCESS-RECORD.
+015500*--------------------------------------------------------------
+015600*    FORMAT ONE DETAIL LINE PER BANNERLOG RECORD, BREAKING
+015700*    PAGE AND RE-PRINTING HEADINGS WHEN THE PAGE FILLS.
+015800*--------------------------------------------------------------
+015900     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+016000         PERFORM 8000-WRITE-HEADERS THRU 8000-EXIT
+016100     END-IF.
+016200     PERFORM 3000-COMPUTE-GAP   THRU 3000-EXIT.
+016300     MOVE SPACES              TO WS-DETAIL-LINE.
+016400     MOVE JB-JOB-NAME         TO DL-JOB-NAME.
+016500     MOVE JB-STEP-NAME        TO DL-STEP-NAME.
+016600     MOVE JB-START-DATE       TO DL-START-DATE.
+016700     MOVE JB-START-TIME       TO DL-START-TIME.
+016800     MOVE WS-GAP-DISPLAY      TO DL-GAP-DISPLAY.
+016900     MOVE WS-DETAIL-LINE      TO PRINT-LINE.
+017000     WRITE PRINT-LINE.
+017100     ADD 1 TO WS-LINE-COUNT.
+017200     ADD 1 TO WS-RUN-COUNT.
+017300     PERFORM 2200-READ-TODAYS-RECORD THRU 2200-EXIT.
+017400 2000-EXIT.
+017500     EXIT.
+017600*--------------------------------------------------------------
+017700 2100-READ-BANNERLOG.
+017800*--------------------------------------------------------------
+017900     READ BANNERLOG
+018000         AT END
+018100             SET WS-END-OF-FILE TO TRUE
+018200     END-READ.
+018300 2100-EXIT.
+018400     EXIT.
+018410*--------------------------------------------------------------
+018420 2200-READ-TODAYS-RECORD.
+018430*--------------------------------------------------------------
+018440*    READ PAST ANY BANNERLOG RECORD THAT DID NOT START TODAY.
+018450*    BANNERLOG IS A SHARED LOG ACCUMULATING EVERY RUN SINCE
+018460*    INCEPTION, SO THIS IS WHAT KEEPS THE REPORT TO TODAY'S
+018470*    STREAM STARTS ONLY.
+018480*--------------------------------------------------------------
+018490     PERFORM 2100-READ-BANNERLOG THRU 2100-EXIT.
+018495     PERFORM 2100-READ-BANNERLOG THRU 2100-EXIT
+018500         UNTIL WS-END-OF-FILE
+018505            OR JB-START-DATE = WS-RUN-DATE.
+018520 2200-EXIT.
+018530     EXIT.
+018540*--------------------------------------------------------------
+018600 3000-COMPUTE-GAP.
+018700*--------------------------------------------------------------
+018800*    ELAPSED TIME SINCE THE PRIOR BANNERLOG RECORD, SAME-DAY
+018900*    RUNS ONLY.  THE FIRST RECORD OF THE DAY AND ANY RUN THAT
+019000*    STARTED ON A DIFFERENT CALENDAR DATE SHOW "N/A" RATHER
+019100*    THAN A MISLEADING NEGATIVE OR WRAPPED GAP.
+019200*--------------------------------------------------------------
+019300     MOVE JB-START-TIME      TO WS-CURR-TIME-RAW.
+019400     COMPUTE WS-CURR-SECONDS =
+019500             (WS-CURR-HH * 3600) + (WS-CURR-MM * 60) + WS-CURR-SS.
+019600     IF WS-FIRST-RECORD OR JB-START-DATE NOT = WS-PREV-DATE
+019700         MOVE "N/A     "     TO WS-GAP-DISPLAY
+019800     ELSE
+019900         COMPUTE WS-GAP-SECONDS =
+019950             WS-CURR-SECONDS - WS-PREV-SECONDS
+020000         IF WS-GAP-SECONDS < 0
+020100             MOVE "N/A     " TO WS-GAP-DISPLAY
+020200         ELSE
+020300             COMPUTE WS-GAP-HH = WS-GAP-SECONDS / 3600
+020320             COMPUTE WS-GAP-REMAINDER =
+020340                 WS-GAP-SECONDS - (WS-GAP-HH * 3600)
+020400             COMPUTE WS-GAP-MM = WS-GAP-REMAINDER / 60
+020450             COMPUTE WS-GAP-SS =
+020470                 WS-GAP-REMAINDER - (WS-GAP-MM * 60)
+020600             STRING WS-GAP-HH DELIMITED BY SIZE
+020700                    ":"       DELIMITED BY SIZE
+020800                    WS-GAP-MM DELIMITED BY SIZE
+020900                    ":"       DELIMITED BY SIZE
+021000                    WS-GAP-SS DELIMITED BY SIZE
+021100               INTO WS-GAP-DISPLAY
+021200             END-STRING
+021300         END-IF
+021400     END-IF.
+021500     MOVE JB-START-DATE      TO WS-PREV-DATE.
+021600     MOVE WS-CURR-SECONDS    TO WS-PREV-SECONDS.
+021700     SET WS-NOT-FIRST-RECORD TO TRUE.
+021800 3000-EXIT.
+021900     EXIT.
+022000*--------------------------------------------------------------
+022100 8000-WRITE-HEADERS.
+022200*--------------------------------------------------------------
+022300     ADD 1 TO WS-PAGE-COUNT.
+022400     MOVE 0 TO WS-LINE-COUNT.
+022500     MOVE WS-PAGE-COUNT      TO H1-PAGE-NUMBER.
+022600     MOVE WS-RUN-DATE        TO H2-RUN-DATE.
+022700     MOVE WS-RUN-TIME        TO H2-RUN-TIME.
+022800     MOVE WS-HEADER-LINE-1   TO PRINT-LINE.
+022900     WRITE PRINT-LINE.
+023000     MOVE WS-HEADER-LINE-2   TO PRINT-LINE.
+023100     WRITE PRINT-LINE.
+023200     MOVE WS-HEADER-LINE-3   TO PRINT-LINE.
+023300     WRITE PRINT-LINE.
+023400     MOVE SPACES             TO PRINT-LINE.
+023500     WRITE PRINT-LINE.
+023600     ADD 4 TO WS-LINE-COUNT.
+023700 8000-EXIT.
+023800     EXIT.
+023900*--------------------------------------------------------------
+024000 8100-WRITE-TRAILER.
+024100*--------------------------------------------------------------
+024200     MOVE SPACES             TO WS-TRAILER-LINE.
+024300     MOVE WS-RUN-COUNT       TO TR-RUN-COUNT.
+024400     MOVE WS-TRAILER-LINE    TO PRINT-LINE.
+024500     WRITE PRINT-LINE.
+024600 8100-EXIT.
+024700     EXIT.
+024800*--------------------------------------------------------------
+024900 9999-TERMINATE.
+025000*--------------------------------------------------------------
+025100     CLOSE BANNERLOG.
+025200     CLOSE REPTOUT.
+025300 9999-EXIT.
+025400     EXIT.
