@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------
+000200* GREETREC.cpy
+000300*
+000400* GREET-TAB-REC - ONE ENTRY PER LOCALE IN THE GREETTAB LOCALE
+000500* LOOKUP TABLE (INDEXED, KEYED BY LOCALE CODE).  HOLDS THE
+000600* REGIONAL GREETING TEXT SO NEW LOCALES CAN BE ONBOARDED BY
+000700* ADDING A ROW INSTEAD OF CHANGING AND RECOMPILING SOURCE.
+000800*--------------------------------------------------------------
+000900*  2026-08-09  MC    ORIGINAL COPYBOOK.
+001000*--------------------------------------------------------------
+001100 01  GREET-TAB-REC.
+001200     05  GT-LOCALE-CODE          PIC X(05).
+001300     05  GT-LANGUAGE-NAME        PIC X(15).
+001400     05  GT-GREETING-TEXT        PIC X(40).
+001500     05  FILLER                  PIC X(20).
