@@ -0,0 +1,26 @@
+000100*--------------------------------------------------------------
+000200* TRANREC.cpy
+000300*
+000400* GREET-TRAN-REC - ONE GREETING-REQUEST TRANSACTION READ FROM
+000500* THE TRANFILE INPUT FILE.  HELLOWORLD LOOPS OVER THESE,
+000600* DISPLAYING/LOGGING ONE BANNER PER TRANSACTION, INSTEAD OF
+000700* PRODUCING EXACTLY ONE BANNER PER RUN.
+000750*
+000760* PRECONDITION: TRANFILE MUST BE PRESENTED IN ASCENDING
+000770* TX-REQUESTER-ID SEQUENCE.  HELLOWORLD'S RESTART LOGIC SKIPS
+000780* PAST ALREADY-PROCESSED TRANSACTIONS BY READING AHEAD UNTIL
+000790* TX-REQUESTER-ID EXCEEDS THE CHECKPOINTED RESTART KEY, WHICH
+000800* ONLY SKIPS THE RIGHT RECORDS IF THE FILE IS IN THAT ORDER. THE
+000810* JCL STEP THAT BUILDS/SORTS TRANFILE AHEAD OF THIS STEP IS
+000820* RESPONSIBLE FOR GUARANTEEING THE SEQUENCE.
+000830*--------------------------------------------------------------
+000900*  2026-08-09  MC    ORIGINAL COPYBOOK.
+000950*  2026-08-09  MC    DOCUMENTED THE ASCENDING TX-REQUESTER-ID
+000960*                    SEQUENCE PRECONDITION RELIED ON BY
+000970*                    HELLOWORLD'S RESTART SKIP-AHEAD LOGIC.
+001000*--------------------------------------------------------------
+001100 01  GREET-TRAN-REC.
+001200     05  TX-REQUESTER-ID         PIC X(08).
+001300     05  TX-LOCALE-CODE          PIC X(05).
+001400     05  TX-MESSAGE-TYPE         PIC X(04).
+001500     05  FILLER                  PIC X(03).
