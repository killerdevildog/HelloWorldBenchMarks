@@ -0,0 +1,88 @@
+000100*--------------------------------------------------------------
+000200* GREETMAPO.cpy
+000300*
+000400* SYMBOLIC MAP FOR THE GREETM1 MAP OF MAPSET GREETMAP, AS
+000500* PRODUCED BY THE BMS ASSEMBLY OF GREETMAP.bms.  SHIPPED HERE
+000600* AS A HAND-MAINTAINED COPY SO GREETMNT COMPILES OUTSIDE A
+000700* FULL CICS TRANSLATOR/ASSEMBLER TOOLCHAIN.  EVERY LABELED
+000750* DFHMDF IN THE .bms -- INCLUDING THE PROTECTED PROMPT TEXT
+000760* FIELDS -- GETS ITS OWN L/F/A/I (AND O) ENTRIES HERE, SINCE
+000770* THAT IS WHAT THE REAL TRANSLATOR GENERATES FOR ANY LABELED
+000780* FIELD, PROTECTED OR NOT.
+000800*--------------------------------------------------------------
+000900*  2026-08-09  MC    ORIGINAL COPYBOOK.
+000950*  2026-08-09  MC    REGENERATED FIELD-FOR-FIELD AGAINST THE
+000960*                    CORRECTED GREETMAP.bms -- GAVE THE PROMPT
+000970*                    FIELDS (FUNCLBL, LOCL, LANL, GRTL) THEIR OWN
+000980*                    L/F/A/I/O ENTRIES INSTEAD OF FOLDING THEM
+000990*                    INTO FILLER, AND RENAMED THE MESSAGE FIELD'S
+001000*                    OUTPUT NAME FROM MSGO TO MSGLO TO MATCH THE
+001010*                    FIELD'S OWN NAME OF MSGL (MSGL + O).
+001020*--------------------------------------------------------------
+001100 01  GREETM1I.
+001200     05  FILLER                  PIC X(12).
+001300     05  FUNCLBLL                PIC S9(04) COMP.
+001400     05  FUNCLBLF                PIC X(01).
+001500     05  FILLER REDEFINES FUNCLBLF.
+001600         10  FUNCLBLA            PIC X(01).
+001700     05  FUNCLBLI                PIC X(30).
+001800     05  FUNCL                   PIC S9(04) COMP.
+001900     05  FUNCF                   PIC X(01).
+002000     05  FILLER REDEFINES FUNCF.
+002100         10  FUNCA               PIC X(01).
+002200     05  FUNCI                   PIC X(01).
+002300     05  LOCLL                   PIC S9(04) COMP.
+002400     05  LOCLF                   PIC X(01).
+002500     05  FILLER REDEFINES LOCLF.
+002600         10  LOCLA               PIC X(01).
+002700     05  LOCLI                   PIC X(30).
+002800     05  LOCALEL                 PIC S9(04) COMP.
+002900     05  LOCALEF                 PIC X(01).
+003000     05  FILLER REDEFINES LOCALEF.
+003100         10  LOCALEA             PIC X(01).
+003200     05  LOCALEI                 PIC X(05).
+003300     05  LANLL                   PIC S9(04) COMP.
+003400     05  LANLF                   PIC X(01).
+003500     05  FILLER REDEFINES LANLF.
+003600         10  LANLA               PIC X(01).
+003700     05  LANLI                   PIC X(30).
+003800     05  LANGNAMEL               PIC S9(04) COMP.
+003900     05  LANGNAMEF               PIC X(01).
+004000     05  FILLER REDEFINES LANGNAMEF.
+004100         10  LANGNAMEA           PIC X(01).
+004200     05  LANGNAMEI               PIC X(15).
+004300     05  GRTLL                   PIC S9(04) COMP.
+004400     05  GRTLF                   PIC X(01).
+004500     05  FILLER REDEFINES GRTLF.
+004600         10  GRTLA               PIC X(01).
+004700     05  GRTLI                   PIC X(30).
+004800     05  GREETTXTL               PIC S9(04) COMP.
+004900     05  GREETTXTF               PIC X(01).
+005000     05  FILLER REDEFINES GREETTXTF.
+005100         10  GREETTXTA           PIC X(01).
+005200     05  GREETTXTI               PIC X(40).
+005300     05  MSGLL                   PIC S9(04) COMP.
+005400     05  MSGLF                   PIC X(01).
+005500     05  FILLER REDEFINES MSGLF.
+005600         10  MSGLA               PIC X(01).
+005700     05  MSGLI                   PIC X(79).
+005800 01  GREETM1O REDEFINES GREETM1I.
+005900     05  FILLER                  PIC X(12).
+006000     05  FILLER                  PIC X(03).
+006100     05  FUNCLBLO                PIC X(30).
+006200     05  FILLER                  PIC X(03).
+006300     05  FUNCO                   PIC X(01).
+006400     05  FILLER                  PIC X(03).
+006500     05  LOCLO                   PIC X(30).
+006600     05  FILLER                  PIC X(03).
+006700     05  LOCALEO                 PIC X(05).
+006800     05  FILLER                  PIC X(03).
+006900     05  LANLO                   PIC X(30).
+007000     05  FILLER                  PIC X(03).
+007100     05  LANGNAMEO               PIC X(15).
+007200     05  FILLER                  PIC X(03).
+007300     05  GRTLO                   PIC X(30).
+007400     05  FILLER                  PIC X(03).
+007500     05  GREETTXTO               PIC X(40).
+007600     05  FILLER                  PIC X(03).
+007700     05  MSGLO                   PIC X(79).
