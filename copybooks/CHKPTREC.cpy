@@ -0,0 +1,26 @@
+000100*--------------------------------------------------------------
+000200* CHKPTREC.cpy
+000300*
+000400* CHECKPOINT-REC - ONE-RECORD RESTART CHECKPOINT WRITTEN BY A
+000500* BATCH STEP JUST AHEAD OF STOP RUN, SO RESTART/RERUN JCL AND
+000600* THE RESTART UTILITY CAN TELL WHETHER THE STEP COMPLETED
+000700* CLEANLY VERSUS BEING RE-RUN FROM A PRIOR FAILED CHECKPOINT.
+000800*--------------------------------------------------------------
+000900*  2026-08-09  MC    ORIGINAL COPYBOOK.
+000950*  2026-08-09  MC    ADDED CK-STATUS-INPROG AND CK-LAST-TRAN-KEY
+000960*                    SO A TRANSACTION-DRIVEN STEP CAN CHECKPOINT
+000970*                    BETWEEN TRANSACTIONS AND RESTART AFTER THE
+000980*                    LAST ONE SUCCESSFULLY PROCESSED INSTEAD OF
+000990*                    REPROCESSING THE WHOLE INPUT FILE.
+001000*--------------------------------------------------------------
+001100 01  CHECKPOINT-REC.
+001200     05  CK-STEP-NAME            PIC X(08).
+001300     05  CK-TIMESTAMP.
+001400         10  CK-CHECKPOINT-DATE  PIC 9(08).
+001500         10  CK-CHECKPOINT-TIME  PIC 9(08).
+001600     05  CK-STATUS               PIC X(08).
+001700         88  CK-STATUS-COMPLETE  VALUE "COMPLETE".
+001800         88  CK-STATUS-FAILED    VALUE "FAILED  ".
+001850         88  CK-STATUS-INPROG    VALUE "INPROG  ".
+001900     05  CK-LAST-TRAN-KEY        PIC X(08).
+001950     05  FILLER                  PIC X(16).
