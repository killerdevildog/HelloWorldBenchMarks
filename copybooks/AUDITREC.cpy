@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------
+000200* AUDITREC.cpy
+000300*
+000400* AUDIT-REC - FIXED-FORMAT, MACHINE-READABLE RECORD WRITTEN TO
+000500* AUDITLOG EVERY TIME A JOB-STREAM START MARKER RUNS, SO
+000600* MONITORING TOOLING CAN PICK UP STREAM-START EVENTS
+000700* PROGRAMMATICALLY INSTEAD OF SCREEN-SCRAPING SYSOUT.
+000800*--------------------------------------------------------------
+000900*  2026-08-09  MC    ORIGINAL COPYBOOK.
+001000*--------------------------------------------------------------
+001100 01  AUDIT-REC.
+001200     05  AU-PROGRAM-NAME         PIC X(08).
+001300     05  AU-TIMESTAMP.
+001400         10  AU-AUDIT-DATE       PIC 9(08).
+001500         10  AU-AUDIT-TIME       PIC 9(08).
+001600     05  AU-RETURN-CODE          PIC 9(04).
+001700     05  AU-PARM-ECHO            PIC X(80).
+001800     05  FILLER                  PIC X(09).
