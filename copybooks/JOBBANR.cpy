@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------
+000200* JOBBANR.cpy
+000300*
+000400* JOB-BANNER-REC - ONE RECORD PER EXECUTION OF A JOB-STREAM
+000500* START MARKER PROGRAM (E.G. HELLOWORLD), WRITTEN TO THE
+000600* BANNERLOG SEQUENTIAL FILE SO OPERATIONS HAS A PERSISTENT,
+000700* GREPPABLE HISTORY OF EVERY BATCH STREAM KICKOFF.
+000800*--------------------------------------------------------------
+000900*  2026-08-09  MC    ORIGINAL COPYBOOK.
+001000*--------------------------------------------------------------
+001100 01  JOB-BANNER-REC.
+001200     05  JB-JOB-NAME             PIC X(08).
+001300     05  JB-PROGRAM-ID           PIC X(08).
+001400     05  JB-START-TIMESTAMP.
+001500         10  JB-START-DATE       PIC 9(08).
+001600         10  JB-START-TIME       PIC 9(08).
+001700     05  JB-STEP-NAME            PIC X(08).
+001800     05  JB-OPERATOR-ID          PIC X(08).
+001900     05  FILLER                  PIC X(24).
