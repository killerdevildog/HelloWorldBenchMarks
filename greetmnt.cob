@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GREETMNT.
+000300 AUTHOR.        Manuel Coppotelli (manuelcoppotelli).
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT - ONLINE CICS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  2026-08-09  MC    ORIGINAL PROGRAM.  CICS PSEUDO-CONVERSATIONAL
+001100*                    MAINTENANCE TRANSACTION FOR THE GREETTAB
+001200*                    LOCALE TABLE (GREETREC COPYBOOK) - ADD,
+001300*                    CHANGE, AND INQUIRE AGAINST MAP GREETM1 OF
+001400*                    MAPSET GREETMAP, SO OPERATIONS CAN MAINTAIN
+001500*                    REGIONAL GREETING TEXT WITHOUT A PROGRAMMER
+001600*                    RUNNING A ONE-OFF BATCH UPDATE.
+001650*  2026-08-09  MC    ADDED A PF3/CLEAR CHECK AHEAD OF THE RECEIVE
+001660*                    MAP SO THE SCREEN'S OWN "PF3=EXIT" FOOTER
+001670*                    ACTUALLY ENDS THE CONVERSATION INSTEAD OF
+001680*                    FALLING INTO 2000-RECEIVE-MAP/3000-EVALUATE-
+001690*                    FUNCTION AGAINST WHATEVER WAS LEFT ON SCREEN.
+001700*--------------------------------------------------------------
+001800* NOTE: THIS PROGRAM USES EXEC CICS COMMANDS AND IS TRANSLATED
+001900*       BY THE CICS COMMAND TRANSLATOR AHEAD OF THE COBOL
+002000*       COMPILE, THE SAME AS EVERY OTHER ONLINE PROGRAM IN THIS
+002100*       REGION.  IT IS NOT A BATCH PROGRAM AND IS NOT LINK-
+002200*       EDITED OR RUN STANDALONE.
+002300*--------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000*--------------------------------------------------------------
+003050* ATTENTION IDENTIFIER VALUES (EIBAID) - STANDARD CICS COPYBOOK
+003060*--------------------------------------------------------------
+003070 COPY DFHAID.
+003080*--------------------------------------------------------------
+003100* SYMBOLIC MAP FOR MAP GREETM1, MAPSET GREETMAP
+003200*--------------------------------------------------------------
+003300 COPY GREETMAPO.
+003400*--------------------------------------------------------------
+003500* GREETTAB RECORD LAYOUT (SAME COPYBOOK THE BATCH SIDE USES)
+003600*--------------------------------------------------------------
+003700 COPY GREETREC.
+003800*--------------------------------------------------------------
+003900* CICS WORK AREAS
+004000*--------------------------------------------------------------
+004100 01  WS-MAPSET-NAME              PIC X(08) VALUE "GREETMAP".
+004200 01  WS-MAP-NAME                 PIC X(08) VALUE "GREETM1".
+004300 01  WS-FILE-NAME                PIC X(08) VALUE "GREETTAB".
+004400 01  WS-MESSAGE                  PIC X(79).
+004500 01  WS-RESP                     PIC S9(08) COMP.
+004600*--------------------------------------------------------------
+004700* COMMAREA - EMPTY FOR THIS SIMPLE PSEUDO-CONVERSATIONAL FLOW,
+004800* PRESENT FOR CONSISTENCY WITH THE REGION'S OTHER ONLINE
+004900* PROGRAMS THAT ALWAYS DEFINE ONE.
+005000*--------------------------------------------------------------
+005100 01  WS-COMMAREA                 PIC X(01).
+005200 LINKAGE SECTION.
+005300 01  DFHCOMMAREA                 PIC X(01).
+005400 PROCEDURE DIVISION.
+005500*--------------------------------------------------------------
+005600 0000-MAINLINE.
+005700*--------------------------------------------------------------
+005800     EXEC CICS HANDLE CONDITION
+005900         MAPFAIL  (1100-NO-DATA-ENTERED)
+006000         ERROR    (9000-ABEND-HANDLER)
+006100     END-EXEC.
+006200     IF EIBCALEN = 0
+006300         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+006400     ELSE
+006410         IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+006420             EXEC CICS RETURN
+006430             END-EXEC
+006440             GO TO 0000-EXIT
+006450         END-IF
+006500         PERFORM 2000-RECEIVE-MAP      THRU 2000-EXIT
+006600         PERFORM 3000-EVALUATE-FUNCTION THRU 3000-EXIT
+006700     END-IF.
+006800     EXEC CICS RETURN
+006900         TRANSID  ("GRTM")
+007000         COMMAREA (WS-COMMAREA)
+007100     END-EXEC.
+007200 0000-EXIT.
+007300     EXIT.
+007400*--------------------------------------------------------------
+007500 1000-SEND-INITIAL-MAP.
+007600*--------------------------------------------------------------
+007700*    FIRST ENTRY INTO THE TRANSACTION - SEND A BLANK SCREEN.
+007800*--------------------------------------------------------------
+007900     MOVE SPACES TO GREETM1O.
+008000     MOVE SPACES TO WS-MESSAGE.
+008100     MOVE "ENTER FUNCTION A/C/I, LOCALE CODE, AND ENTER"
+008200         TO MSGLO.
+008300     EXEC CICS SEND MAP    (WS-MAP-NAME)
+008400         MAPSET  (WS-MAPSET-NAME)
+008500         FROM    (GREETM1O)
+008600         ERASE
+008700     END-EXEC.
+008800 1000-EXIT.
+008900     EXIT.
+009000*--------------------------------------------------------------
+009100 1100-NO-DATA-ENTERED.
+009200*--------------------------------------------------------------
+009300*    HANDLER FOR MAPFAIL - OPERATOR PRESSED ENTER WITH NOTHING
+009400*    KEYED IN.  RE-SEND THE MAP RATHER THAN ABENDING.
+009500*--------------------------------------------------------------
+009600     MOVE "PLEASE ENTER A FUNCTION AND LOCALE CODE" TO MSGLO.
+009700     EXEC CICS SEND MAP    (WS-MAP-NAME)
+009800         MAPSET  (WS-MAPSET-NAME)
+009900         FROM    (GREETM1O)
+010000         DATAONLY
+010100     END-EXEC.
+010200     EXEC CICS RETURN
+010300         TRANSID  ("GRTM")
+010400         COMMAREA (WS-COMMAREA)
+010500     END-EXEC.
+010600 1100-EXIT.
+010700     EXIT.
+010800*--------------------------------------------------------------
+010900 2000-RECEIVE-MAP.
+011000*--------------------------------------------------------------
+011100     EXEC CICS RECEIVE MAP (WS-MAP-NAME)
+011200         MAPSET  (WS-MAPSET-NAME)
+011300         INTO    (GREETM1I)
+011400     END-EXEC.
+011500     MOVE SPACES          TO GREET-TAB-REC.
+011600     MOVE LOCALEI         TO GT-LOCALE-CODE.
+011700     MOVE LANGNAMEI       TO GT-LANGUAGE-NAME.
+011800     MOVE GREETTXTI       TO GT-GREETING-TEXT.
+011900 2000-EXIT.
+012000     EXIT.
+012100*--------------------------------------------------------------
+012200 3000-EVALUATE-FUNCTION.
+012300*--------------------------------------------------------------
+012400*    DRIVE THE REQUESTED FUNCTION AGAINST GREETTAB AND RE-SEND
+012500*    THE MAP WITH A RESULT MESSAGE.
+012600*--------------------------------------------------------------
+012700     EVALUATE FUNCI
+012800         WHEN "A"
+012900             PERFORM 4000-ADD-RECORD     THRU 4000-EXIT
+013000         WHEN "C"
+013100             PERFORM 5000-CHANGE-RECORD  THRU 5000-EXIT
+013200         WHEN "I"
+013300             PERFORM 6000-INQUIRE-RECORD THRU 6000-EXIT
+013400         WHEN OTHER
+013450             MOVE "INVALID FUNCTION - USE A, C, OR I" TO
+013460                 WS-MESSAGE
+013600     END-EVALUATE.
+013700     MOVE WS-MESSAGE TO MSGLO.
+013800     EXEC CICS SEND MAP    (WS-MAP-NAME)
+013900         MAPSET  (WS-MAPSET-NAME)
+014000         FROM    (GREETM1O)
+014100         DATAONLY
+014200     END-EXEC.
+014300 3000-EXIT.
+014400     EXIT.
+014500*--------------------------------------------------------------
+014600 4000-ADD-RECORD.
+014700*--------------------------------------------------------------
+014800*    ADD A NEW LOCALE ENTRY.  DUPKEY MEANS THE OPERATOR SHOULD
+014900*    HAVE USED FUNCTION C (CHANGE) INSTEAD.
+015000*--------------------------------------------------------------
+015100     EXEC CICS WRITE FILE (WS-FILE-NAME)
+015200         FROM    (GREET-TAB-REC)
+015300         RIDFLD  (GT-LOCALE-CODE)
+015400         RESP    (WS-RESP)
+015500     END-EXEC.
+015600     EVALUATE WS-RESP
+015700         WHEN DFHRESP(NORMAL)
+015800             MOVE "LOCALE ADDED" TO WS-MESSAGE
+015900         WHEN DFHRESP(DUPREC)
+016000             MOVE "LOCALE ALREADY EXISTS - USE CHANGE" TO
+016100                 WS-MESSAGE
+016200         WHEN OTHER
+016300             MOVE "ADD FAILED - SEE SYSTEM CONSOLE" TO WS-MESSAGE
+016400     END-EVALUATE.
+016500 4000-EXIT.
+016600     EXIT.
+016700*--------------------------------------------------------------
+016800 5000-CHANGE-RECORD.
+016900*--------------------------------------------------------------
+017000*    CHANGE AN EXISTING LOCALE ENTRY'S GREETING TEXT.
+017100*--------------------------------------------------------------
+017200     EXEC CICS READ FILE  (WS-FILE-NAME)
+017300         INTO    (GREET-TAB-REC)
+017400         RIDFLD  (GT-LOCALE-CODE)
+017500         UPDATE
+017600         RESP    (WS-RESP)
+017700     END-EXEC.
+017800     IF WS-RESP = DFHRESP(NORMAL)
+017900         MOVE LANGNAMEI   TO GT-LANGUAGE-NAME
+018000         MOVE GREETTXTI   TO GT-GREETING-TEXT
+018100         EXEC CICS REWRITE FILE (WS-FILE-NAME)
+018200             FROM    (GREET-TAB-REC)
+018300             RESP    (WS-RESP)
+018400         END-EXEC
+018500         IF WS-RESP = DFHRESP(NORMAL)
+018600             MOVE "LOCALE CHANGED" TO WS-MESSAGE
+018700         ELSE
+018800             MOVE "CHANGE FAILED - SEE SYSTEM CONSOLE" TO
+018900                 WS-MESSAGE
+019000         END-IF
+019100     ELSE
+019200         MOVE "LOCALE NOT FOUND - USE ADD" TO WS-MESSAGE
+019300     END-IF.
+019400 5000-EXIT.
+019500     EXIT.
+019600*--------------------------------------------------------------
+019700 6000-INQUIRE-RECORD.
+019800*--------------------------------------------------------------
+019900*    LOOK UP AN EXISTING LOCALE ENTRY AND DISPLAY IT BACK.
+020000*--------------------------------------------------------------
+020100     EXEC CICS READ FILE  (WS-FILE-NAME)
+020200         INTO    (GREET-TAB-REC)
+020300         RIDFLD  (GT-LOCALE-CODE)
+020400         RESP    (WS-RESP)
+020500     END-EXEC.
+020600     IF WS-RESP = DFHRESP(NORMAL)
+020700         MOVE GT-LANGUAGE-NAME TO LANGNAMEO
+020800         MOVE GT-GREETING-TEXT TO GREETTXTO
+020900         MOVE "LOCALE FOUND" TO WS-MESSAGE
+021000     ELSE
+021100         MOVE "LOCALE NOT FOUND" TO WS-MESSAGE
+021200     END-IF.
+021300 6000-EXIT.
+021400     EXIT.
+021500*--------------------------------------------------------------
+021600 9000-ABEND-HANDLER.
+021700*--------------------------------------------------------------
+021800*    ANY UNHANDLED CICS CONDITION LANDS HERE RATHER THAN
+021900*    ABENDING THE TRANSACTION IN FRONT OF THE OPERATOR.
+022000*--------------------------------------------------------------
+022100     MOVE "AN UNEXPECTED ERROR OCCURRED - NOTIFY SUPPORT" TO
+022200         WS-MESSAGE.
+022300     MOVE WS-MESSAGE TO MSGLO.
+022400     EXEC CICS SEND MAP    (WS-MAP-NAME)
+022500         MAPSET  (WS-MAPSET-NAME)
+022600         FROM    (GREETM1O)
+022700         DATAONLY
+022800     END-EXEC.
+022900     EXEC CICS RETURN
+023000         TRANSID  ("GRTM")
+023100         COMMAREA (WS-COMMAREA)
+023200     END-EXEC.
+023300 9000-EXIT.
+023400     EXIT.
