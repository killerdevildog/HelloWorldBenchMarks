@@ -0,0 +1,82 @@
+*----------------------------------------------------------------
+* GREETMAP.bms
+*
+* BMS MAPSET FOR THE GREETTAB LOCALE-TABLE MAINTENANCE SCREEN.
+* ONE MAP (GREETM1) SUPPORTS ADD / CHANGE / INQUIRE AGAINST
+* GREETTAB SO OPERATIONS CAN MAINTAIN REGIONAL GREETING TEXT
+* WITHOUT A PROGRAMMER RUNNING A ONE-OFF BATCH UPDATE.
+*----------------------------------------------------------------
+*  2026-08-09  MC    ORIGINAL MAPSET.
+*  2026-08-09  MC    DROPPED THE GLUED-ON PSEUDO SEQUENCE NUMBERS
+*                    FROM COLUMN 1 (THIS IS HLASM MACRO SOURCE, NOT
+*                    FIXED-FORMAT COBOL -- THE NAME FIELD STARTS IN
+*                    COLUMN 1), REALIGNED EVERY CONTINUATION X TO
+*                    COLUMN 72, AND RENAMED THE FUNCTION PROMPT
+*                    FIELD FROM FUNCL TO FUNCLBL SO IT NO LONGER
+*                    COLLIDES WITH THE AUTO-GENERATED LENGTH FIELD
+*                    FOR THE FUNC INPUT FIELD (FUNC + L = FUNCL).
+*  2026-08-09  MC    DROPPED NUM FROM THE FUNC FIELD'S ATTRB -- NUM
+*                    PUTS A 3270 FIELD INTO NUMERIC-SHIFT MODE, WHICH
+*                    WOULD HAVE MADE IT IMPOSSIBLE FOR THE OPERATOR TO
+*                    KEY IN THE A/C/I FUNCTION LETTER THE FIELD EXISTS
+*                    TO COLLECT.
+*----------------------------------------------------------------
+GREETMAP DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+GREETM1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='GREETTAB MAINTENANCE'
+*
+FUNCLBL  DFHMDF POS=(3,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='FUNCTION (A/C/I):'
+FUNC     DFHMDF POS=(3,32),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+LOCL     DFHMDF POS=(5,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='LOCALE CODE:'
+LOCALE   DFHMDF POS=(5,32),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+LANL     DFHMDF POS=(7,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='LANGUAGE NAME:'
+LANGNAME DFHMDF POS=(7,32),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+GRTL     DFHMDF POS=(9,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='GREETING TEXT:'
+GREETTXT DFHMDF POS=(9,32),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+MSGL     DFHMDF POS=(22,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
+         END
