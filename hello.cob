@@ -1,15 +1,667 @@
-* GnuCOBOL (binary): cobc -x hello.cob -o hello && ./hello
-      * GnuCOBOL (compile): cobc -m hello.cob && cobcrun hello
-      * Micro Focus: cob hello.cob && cobrun hello
-      * IBM COBOL: cob2 hello.cob && ./hello
-      * Visual COBOL: vcobol hello.cob -o hello.exe && hello.exe
-      * ACUCOBOL: ccbl hello.cob && runcbl hello
-      * OpenCOBOL: cobc -x hello.cob && ./hello
-      * Fujitsu COBOL: cobol hello.cob && ./hello
-
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
-      *AUTHOR Manuel Coppotelli (manuelcoppotelli)
-       PROCEDURE DIVISION.
-           DISPLAY "Hello World!".
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HelloWorld.
+000300 AUTHOR.        Manuel Coppotelli (manuelcoppotelli).
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000500 DATE-WRITTEN.  2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  2019-01-01  MC    ORIGINAL PROGRAM - FIXED "HELLO WORLD!"
+001100*                    BANNER, NO INPUT, NO OUTPUT FILES.
+001200*  2026-08-09  MC    BANNER TEXT IS NOW BUILT AT RUN TIME FROM
+001300*                    A PARM CARD (JOB NAME, CYCLE DATE, SHIFT
+001400*                    CODE) INSTEAD OF A HARDCODED LITERAL, SO
+001500*                    THE SAME LOAD MODULE SERVES EVERY JOB
+001600*                    STREAM THAT KICKS OFF WITH THIS STEP.
+001700*  2026-08-09  MC    ADDED BANNERLOG - ONE JOB-BANNER-REC (SEE
+001800*                    JOBBANR COPYBOOK) IS WRITTEN TO THIS
+001900*                    SHARED SEQUENTIAL FILE EVERY TIME THE
+002000*                    PROGRAM RUNS, SO OPERATIONS HAS A
+002100*                    PERSISTENT HISTORY OF EVERY STREAM
+002200*                    KICKOFF INSTEAD OF RELYING ON SPOOL.
+002300*  2026-08-09  MC    ADDED A ONE-RECORD RESTART CHECKPOINT
+002400*                    (CHKPTREC COPYBOOK) WRITTEN AHEAD OF
+002500*                    STOP RUN, AND AN EXPLICIT RETURN-CODE, SO
+002600*                    THE RESTART/RERUN JCL CAN TELL A CLEAN
+002700*                    START FROM A RERUN AFTER A PRIOR FAILURE.
+002750*  2026-08-09  MC    PARM CARD NOW CARRIES A LOCALE-CODE, AND
+002760*                    THE GREETING TEXT IS LOOKED UP IN THE
+002770*                    GREETTAB INDEXED LOCALE TABLE (GREETREC
+002780*                    COPYBOOK) INSTEAD OF BEING HARDCODED, SO
+002790*                    REGIONAL OPERATORS SEE THEIR OWN LANGUAGE.
+002792*  2026-08-09  MC    ADDED PARM VALIDATION - JOB NAME MUST NOT
+002794*                    BE BLANK AND CYCLE DATE MUST BE A VALID
+002796*                    CCYYMMDD DATE.  A BAD PARM NOW ABENDS WITH
+002797*                    A NON-ZERO RETURN-CODE BEFORE ANYTHING IS
+002798*                    DISPLAYED OR LOGGED, INSTEAD OF FLOWING A
+002799*                    TYPO INTO THE WHOLE OVERNIGHT STREAM.
+002801*  2026-08-09  MC    ADDED AUDITLOG - A FIXED-FORMAT AUDIT-REC
+002802*                    (PROGRAM NAME, TIMESTAMP, RETURN-CODE,
+002803*                    PARM ECHOED BACK) IS WRITTEN EVERY RUN,
+002804*                    INCLUDING ON A VALIDATION ABEND, SO
+002805*                    MONITORING CAN PICK UP STREAM-START EVENTS
+002806*                    PROGRAMMATICALLY INSTEAD OF SCREEN-SCRAPING.
+002807*  2026-08-09  MC    REPLACED THE BARE DISPLAY WITH A PROPER
+002808*                    133-BYTE PRINT-FILE REPORT (RPTPRINT) --
+002809*                    HEADER LINE WITH PROGRAM NAME/DATE/TIME,
+002810*                    ONE DETAIL LINE WITH THE BANNER TEXT, AND
+002811*                    A TRAILER LINE WITH THE RETURN-CODE -- SO
+002812*                    THE OUTPUT READS LIKE EVERY OTHER REPORT IN
+002813*                    THE SUITE INSTEAD OF A BARE CONSOLE LINE.
+002814*  2026-08-09  MC    RESTRUCTURED AROUND A TRANFILE INPUT OF
+002815*                    GREETING-REQUEST TRANSACTIONS (REQUESTER
+002816*                    ID, LOCALE CODE, MESSAGE TYPE) -- THE
+002817*                    PROGRAM NOW LOOPS OVER EVERY TRANSACTION ON
+002818*                    THE FILE, PRINTING ONE DETAIL LINE PER
+002819*                    REQUEST, AND CHECKPOINTS THE LAST
+002820*                    SUCCESSFULLY PROCESSED TRANSACTION KEY
+002821*                    (CK-LAST-TRAN-KEY, CHKPTREC) AFTER EACH ONE
+002822*                    SO A MID-RUN ABEND RESTARTS JUST PAST THE
+002823*                    LAST KEY INSTEAD OF REPROCESSING THE WHOLE
+002824*                    FILE.  THE PARM CARD'S JOB NAME/CYCLE DATE/
+002825*                    SHIFT CODE REMAIN THE RUN-LEVEL CONTEXT
+002826*                    STAMPED ON EVERY BANNER, AND ITS LOCALE
+002827*                    CODE IS NOW ONLY THE DEFAULT USED WHEN A
+002828*                    TRANSACTION DOES NOT CARRY ITS OWN.  THE
+002829*                    JOB-STREAM-START BANNERLOG ENTRY AND THE
+002830*                    AUDITLOG EVENT REMAIN ONE PER EXECUTION --
+002831*                    THEY MARK THE STEP, NOT EACH TRANSACTION.
+002800*--------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT BANNERLOG       ASSIGN TO BANNERLOG
+003600                            ORGANIZATION IS LINE SEQUENTIAL
+003700                            FILE STATUS IS WS-BANNERLOG-STATUS.
+003800     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+003900                            ORGANIZATION IS LINE SEQUENTIAL
+004000                            FILE STATUS IS WS-CHKPT-STATUS.
+004050     SELECT GREETTAB        ASSIGN TO GREETTAB
+004060                            ORGANIZATION IS INDEXED
+004070                            ACCESS MODE IS RANDOM
+004080                            RECORD KEY IS GT-LOCALE-CODE
+004090                            FILE STATUS IS WS-GREETTAB-STATUS.
+004095     SELECT AUDITLOG        ASSIGN TO AUDITLOG
+004096                            ORGANIZATION IS LINE SEQUENTIAL
+004097                            FILE STATUS IS WS-AUDITLOG-STATUS.
+004098     SELECT RPTPRINT        ASSIGN TO RPTPRINT
+004099                            ORGANIZATION IS LINE SEQUENTIAL
+004101                            FILE STATUS IS WS-RPTPRINT-STATUS.
+004102     SELECT TRANFILE        ASSIGN TO TRANFILE
+004103                            ORGANIZATION IS LINE SEQUENTIAL
+004104                            FILE STATUS IS WS-TRANFILE-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  BANNERLOG
+004400     RECORDING MODE IS F.
+004500 COPY JOBBANR.
+004600 FD  CHECKPOINT-FILE
+004700     RECORDING MODE IS F.
+004800 01  CHECKPOINT-FILE-REC         PIC X(80).
+004850 FD  GREETTAB.
+004860 COPY GREETREC.
+004870 FD  AUDITLOG
+004880     RECORDING MODE IS F.
+004890 01  AUDITLOG-REC                PIC X(117).
+004895 FD  RPTPRINT
+004896     RECORDING MODE IS F.
+004897 01  RPTPRINT-REC                PIC X(133).
+004898 FD  TRANFILE
+004899     RECORDING MODE IS F.
+004901 01  TRANFILE-REC                PIC X(20).
+004900 WORKING-STORAGE SECTION.
+005000*--------------------------------------------------------------
+005100* PARM CARD LAYOUT - JOB NAME / CYCLE DATE / SHIFT CODE
+005200*--------------------------------------------------------------
+005300 01  WS-PARM-CARD.
+005400     05  WS-PARM-JOB-NAME        PIC X(08).
+005500     05  WS-PARM-CYCLE-DATE      PIC X(08).
+005600     05  WS-PARM-SHIFT-CODE      PIC X(01).
+005650     05  WS-PARM-LOCALE-CODE     PIC X(05).
+005700     05  FILLER                  PIC X(58).
+005800*--------------------------------------------------------------
+005900* JOB BANNER LOG RECORD, RESTART CHECKPOINT, AUDIT RECORD AND
+005910* GREETING-REQUEST TRANSACTION RECORD (COPYBOOKS)
+006000*--------------------------------------------------------------
+006200 COPY CHKPTREC.
+006250 COPY AUDITREC.
+006260 COPY TRANREC.
+006300*--------------------------------------------------------------
+006400* WORK AREAS
+006500*--------------------------------------------------------------
+006600 01  WS-BANNER-LINE              PIC X(100).
+006650 01  WS-GREETING-TEXT            PIC X(40).
+006660 01  WS-EFFECTIVE-LOCALE         PIC X(05).
+006700 01  WS-CURRENT-DATE             PIC 9(08).
+006800 01  WS-CURRENT-TIME             PIC 9(08).
+006900 01  WS-BANNERLOG-STATUS         PIC X(02).
+006950 01  WS-GREETTAB-STATUS          PIC X(02).
+006960 01  WS-AUDITLOG-STATUS          PIC X(02).
+006970 01  WS-RPTPRINT-STATUS          PIC X(02).
+006975 01  WS-TRANFILE-STATUS          PIC X(02).
+007000 01  WS-CHKPT-STATUS             PIC X(02).
+007100 01  WS-RESTART-SWITCH           PIC X(01).
+007200     88  WS-IS-RESTART           VALUE "Y".
+007300     88  WS-IS-NOT-RESTART       VALUE "N".
+007310 01  WS-RESTART-KEY              PIC X(08) VALUE SPACES.
+007320 01  WS-LAST-TRAN-KEY            PIC X(08) VALUE SPACES.
+007330 01  WS-TRAN-COUNT               PIC 9(06) COMP VALUE 0.
+007340 01  WS-TRANFILE-SWITCH          PIC X(01).
+007350     88  WS-END-OF-TRANFILE      VALUE "Y".
+007360     88  WS-NOT-END-OF-TRANFILE  VALUE "N".
+007362 01  WS-GREETTAB-OPEN-SWITCH     PIC X(01).
+007364     88  WS-GREETTAB-IS-OPEN     VALUE "Y".
+007366     88  WS-GREETTAB-NOT-OPEN    VALUE "N".
+007370*--------------------------------------------------------------
+007371* PARM VALIDATION WORK AREAS
+007372*--------------------------------------------------------------
+007380 01  WS-PARM-VALID-SWITCH        PIC X(01).
+007390     88  WS-PARM-IS-VALID        VALUE "Y".
+007395     88  WS-PARM-IS-INVALID      VALUE "N".
+007400 01  WS-CYCLE-DATE-WORK          PIC 9(08).
+007410 01  WS-CYCLE-DATE-PARTS REDEFINES WS-CYCLE-DATE-WORK.
+007420     05  WS-CYC-CENTURY          PIC 9(02).
+007430     05  WS-CYC-YEAR-OF-CENT     PIC 9(02).
+007440     05  WS-CYC-MONTH            PIC 9(02).
+007450     05  WS-CYC-DAY              PIC 9(02).
+007460 01  WS-CYC-FULL-YEAR            PIC 9(04).
+007470 01  WS-CYC-MAX-DAY              PIC 9(02).
+007480 01  WS-CYC-LEAP-SWITCH          PIC X(01).
+007490     88  WS-CYC-IS-LEAP-YEAR     VALUE "Y".
+007495     88  WS-CYC-NOT-LEAP-YEAR    VALUE "N".
+007497 01  WS-DIVIDE-QUOTIENT          PIC 9(04).
+007498 01  WS-DIVIDE-REMAINDER         PIC 9(04).
+007499*--------------------------------------------------------------
+007501* JOB-START REPORT LINE LAYOUTS (RPTPRINT)
+007502*--------------------------------------------------------------
+007503 01  WS-RPT-HEADER-LINE.
+007504     05  FILLER                  PIC X(01)  VALUE SPACE.
+007505     05  FILLER                  PIC X(09)  VALUE "PROGRAM: ".
+007506     05  RH-PROGRAM-NAME         PIC X(08).
+007507     05  FILLER                  PIC X(03)  VALUE SPACES.
+007508     05  FILLER                  PIC X(06)  VALUE "DATE: ".
+007509     05  RH-RUN-DATE             PIC 9(08).
+007510     05  FILLER                  PIC X(03)  VALUE SPACES.
+007511     05  FILLER                  PIC X(06)  VALUE "TIME: ".
+007512     05  RH-RUN-TIME             PIC 9(08).
+007513     05  FILLER                  PIC X(81)  VALUE SPACES.
+007514 01  WS-RPT-DETAIL-LINE.
+007515     05  FILLER                  PIC X(01)  VALUE SPACE.
+007516     05  RD-BANNER-TEXT          PIC X(100).
+007517     05  FILLER                  PIC X(32)  VALUE SPACES.
+007518 01  WS-RPT-TRAILER-LINE.
+007519     05  FILLER                  PIC X(01)  VALUE SPACE.
+007520     05  FILLER                  PIC X(14)
+007521         VALUE "RETURN-CODE = ".
+007522     05  RT-RETURN-CODE          PIC 9(04).
+007523     05  FILLER                  PIC X(15)
+007524         VALUE "  TRAN-COUNT = ".
+007525     05  RT-TRAN-COUNT           PIC 9(06).
+007526     05  FILLER                  PIC X(93) VALUE SPACES.
+007528 PROCEDURE DIVISION.
+007529*--------------------------------------------------------------
+007700 0000-MAINLINE.
+007800*--------------------------------------------------------------
+007900     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+007950     PERFORM 1600-VALIDATE-PARM   THRU 1600-EXIT.
+007960     IF WS-PARM-IS-INVALID
+007970         GO TO 9999-EXIT
+007980     END-IF.
+008000     PERFORM 1500-CHECK-RESTART   THRU 1500-EXIT.
+008010     PERFORM 1750-OPEN-REPORT     THRU 1750-EXIT.
+008250     PERFORM 4000-WRITE-BANNERLOG THRU 4000-EXIT.
+008020     PERFORM 1800-OPEN-TRANFILE   THRU 1800-EXIT.
+008030     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+008040         UNTIL WS-END-OF-TRANFILE.
+008050     PERFORM 4500-CLOSE-TRANFILE  THRU 4500-EXIT.
+008060     PERFORM 3900-WRITE-REPORT-TRAILER THRU 3900-EXIT.
+008400     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+008450     PERFORM 6000-WRITE-AUDITLOG  THRU 6000-EXIT.
+008500     GO TO 9999-EXIT.
+008600*--------------------------------------------------------------
+008700 1000-INITIALIZE.
+008800*--------------------------------------------------------------
+008900*    PICK UP THE PARM/SYSIN CONTROL RECORD PASSED BY THE JCL
+009000*    STEP - JOB NAME, CYCLE DATE, SHIFT CODE.  IF NO PARM WAS
+009100*    SUPPLIED, DEFAULT TO A GENERIC BANNER RATHER THAN ABEND.
+009200*--------------------------------------------------------------
+009300     MOVE SPACES             TO WS-PARM-CARD.
+009500     ACCEPT WS-PARM-CARD     FROM COMMAND-LINE.
+009510     ACCEPT WS-CURRENT-DATE  FROM DATE YYYYMMDD.
+009520     ACCEPT WS-CURRENT-TIME  FROM TIME.
+009600     IF WS-PARM-CARD = SPACES
+009700         MOVE "HELLOWLD"     TO WS-PARM-JOB-NAME
+009800         MOVE WS-CURRENT-DATE TO WS-PARM-CYCLE-DATE
+009900         MOVE "1"            TO WS-PARM-SHIFT-CODE
+009950         MOVE "ENUS "        TO WS-PARM-LOCALE-CODE
+010000     END-IF.
+010300     MOVE 0                  TO RETURN-CODE.
+010400 1000-EXIT.
+010500     EXIT.
+010600*--------------------------------------------------------------
+010700 1500-CHECK-RESTART.
+010800*--------------------------------------------------------------
+010900*    LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN OF THIS STEP.  A
+011000*    CHECKPOINT FOUND WITH STATUS INPROG MEANS A PRIOR RUN DIED
+011100*    PARTWAY THROUGH THE TRANSACTION FILE -- THIS IS A RESTART,
+011200*    AND WE PICK UP JUST PAST CK-LAST-TRAN-KEY.  A CHECKPOINT OF
+011210*    COMPLETE OR FAILED, OR NO CHECKPOINT AT ALL, MEANS A CLEAN
+011220*    START FROM THE FIRST TRANSACTION ON THE FILE.
+011300*--------------------------------------------------------------
+011400     SET WS-IS-NOT-RESTART TO TRUE.
+011410     MOVE SPACES TO WS-RESTART-KEY.
+011500     OPEN INPUT CHECKPOINT-FILE.
+011600     IF WS-CHKPT-STATUS = "00"
+011700         READ CHECKPOINT-FILE
+011800             AT END
+011900                 SET WS-IS-NOT-RESTART TO TRUE
+012000             NOT AT END
+012100                 MOVE CHECKPOINT-FILE-REC TO CHECKPOINT-REC
+012110                 IF CK-STATUS-INPROG
+012120                     SET WS-IS-RESTART    TO TRUE
+012130                     MOVE CK-LAST-TRAN-KEY TO WS-RESTART-KEY
+012140                 ELSE
+012150                     SET WS-IS-NOT-RESTART TO TRUE
+012160                 END-IF
+012200         END-READ
+012300         CLOSE CHECKPOINT-FILE
+012400     END-IF.
+012500     IF WS-IS-RESTART
+012510         DISPLAY "HELLOWORLD - PRIOR CHECKPOINT FOUND, STEP="
+012520                 CK-STEP-NAME " STATUS=" CK-STATUS
+012600         DISPLAY "HELLOWORLD - RESTARTING AFTER TRANSACTION KEY="
+012610                 WS-RESTART-KEY
+012620     END-IF.
+013000 1500-EXIT.
+013100     EXIT.
+013300*--------------------------------------------------------------
+013310 1600-VALIDATE-PARM.
+013320*--------------------------------------------------------------
+013322*    VALIDATE THE PARM CARD BEFORE ANYTHING IS DISPLAYED OR
+013324*    LOGGED.  JOB NAME MAY NOT BE BLANK, AND CYCLE DATE MUST
+013326*    BE A VALID CCYYMMDD DATE.  ON FAILURE, DISPLAY A CLEAR
+013328*    ABEND MESSAGE, SET A NON-ZERO RETURN-CODE AND A FAILED
+013330*    CHECKPOINT, AND LET THE CALLER GO STRAIGHT TO STOP RUN.
+013332*--------------------------------------------------------------
+013334     SET WS-PARM-IS-VALID TO TRUE.
+013336     IF WS-PARM-JOB-NAME = SPACES OR LOW-VALUES
+013338         SET WS-PARM-IS-INVALID TO TRUE
+013340         DISPLAY "HELLOWORLD - ABEND - PARM JOB NAME IS BLANK"
+013342     END-IF.
+013344     IF WS-PARM-IS-VALID
+013346         IF WS-PARM-CYCLE-DATE IS NOT NUMERIC
+013348             SET WS-PARM-IS-INVALID TO TRUE
+013350             DISPLAY "HELLOWORLD - ABEND - PARM CYCLE DATE "
+013352                     "IS NOT NUMERIC: " WS-PARM-CYCLE-DATE
+013354         ELSE
+013356             MOVE WS-PARM-CYCLE-DATE TO WS-CYCLE-DATE-WORK
+013358             PERFORM 1650-VALIDATE-CYCLE-DATE THRU 1650-EXIT
+013360         END-IF
+013362     END-IF.
+013364     IF WS-PARM-IS-INVALID
+013366         MOVE 16 TO RETURN-CODE
+013368         MOVE SPACES            TO CHECKPOINT-REC
+013370         MOVE "STEP01"          TO CK-STEP-NAME
+013372         MOVE WS-CURRENT-DATE   TO CK-CHECKPOINT-DATE
+013374         MOVE WS-CURRENT-TIME   TO CK-CHECKPOINT-TIME
+013376         SET CK-STATUS-FAILED   TO TRUE
+013378         OPEN OUTPUT CHECKPOINT-FILE
+013380         MOVE CHECKPOINT-REC    TO CHECKPOINT-FILE-REC
+013382         WRITE CHECKPOINT-FILE-REC
+013384         CLOSE CHECKPOINT-FILE
+013385         PERFORM 4000-WRITE-BANNERLOG THRU 4000-EXIT
+013386         PERFORM 6000-WRITE-AUDITLOG THRU 6000-EXIT
+013387     END-IF.
+013388 1600-EXIT.
+013390     EXIT.
+013392*--------------------------------------------------------------
+013394 1650-VALIDATE-CYCLE-DATE.
+013396*--------------------------------------------------------------
+013398*    CHECK THE BROKEN-OUT CCYYMMDD DATE FOR A VALID MONTH AND
+013400*    A DAY THAT FITS THAT MONTH, INCLUDING FEBRUARY IN A LEAP
+013402*    YEAR.
+013404*--------------------------------------------------------------
+013406     COMPUTE WS-CYC-FULL-YEAR =
+013408             (WS-CYC-CENTURY * 100) + WS-CYC-YEAR-OF-CENT.
+013410     IF WS-CYC-MONTH < 1 OR WS-CYC-MONTH > 12
+013412         SET WS-PARM-IS-INVALID TO TRUE
+013414         DISPLAY "HELLOWORLD - ABEND - PARM CYCLE DATE HAS "
+013416                 "AN INVALID MONTH: " WS-PARM-CYCLE-DATE
+013418     ELSE
+013420         DIVIDE WS-CYC-FULL-YEAR BY 400
+013421             GIVING WS-DIVIDE-QUOTIENT
+013422             REMAINDER WS-DIVIDE-REMAINDER
+013423         END-DIVIDE
+013424         IF WS-DIVIDE-REMAINDER = 0
+013425             SET WS-CYC-IS-LEAP-YEAR TO TRUE
+013426         ELSE
+013427             DIVIDE WS-CYC-FULL-YEAR BY 100
+013428                 GIVING WS-DIVIDE-QUOTIENT
+013429                 REMAINDER WS-DIVIDE-REMAINDER
+013430             END-DIVIDE
+013431             IF WS-DIVIDE-REMAINDER = 0
+013432                 SET WS-CYC-NOT-LEAP-YEAR TO TRUE
+013433             ELSE
+013434                 DIVIDE WS-CYC-FULL-YEAR BY 4
+013435                     GIVING WS-DIVIDE-QUOTIENT
+013436                     REMAINDER WS-DIVIDE-REMAINDER
+013437                 END-DIVIDE
+013438                 IF WS-DIVIDE-REMAINDER = 0
+013439                     SET WS-CYC-IS-LEAP-YEAR TO TRUE
+013440                 ELSE
+013441                     SET WS-CYC-NOT-LEAP-YEAR TO TRUE
+013442                 END-IF
+013443             END-IF
+013444         END-IF
+013446         EVALUATE WS-CYC-MONTH
+013448             WHEN 04 WHEN 06 WHEN 09 WHEN 11
+013450                 MOVE 30 TO WS-CYC-MAX-DAY
+013452             WHEN 02
+013454                 IF WS-CYC-IS-LEAP-YEAR
+013456                     MOVE 29 TO WS-CYC-MAX-DAY
+013458                 ELSE
+013460                     MOVE 28 TO WS-CYC-MAX-DAY
+013462                 END-IF
+013464             WHEN OTHER
+013466                 MOVE 31 TO WS-CYC-MAX-DAY
+013468         END-EVALUATE
+013470         IF WS-CYC-DAY < 1 OR WS-CYC-DAY > WS-CYC-MAX-DAY
+013472             SET WS-PARM-IS-INVALID TO TRUE
+013474             DISPLAY "HELLOWORLD - ABEND - PARM CYCLE DATE HAS "
+013476                     "AN INVALID DAY: " WS-PARM-CYCLE-DATE
+013478         END-IF
+013480     END-IF.
+013482 1650-EXIT.
+013484     EXIT.
+013490*--------------------------------------------------------------
+013495 1700-LOOKUP-GREETING.
+013496*--------------------------------------------------------------
+013497*    LOOK UP THE GREETING TEXT FOR THE EFFECTIVE LOCALE CODE IN
+013498*    GREETTAB RATHER THAN HARDCODING REGIONAL LITERALS.  IF THE
+013499*    TABLE OR THE LOCALE ENTRY IS MISSING, FALL BACK TO THE
+013500*    ENGLISH DEFAULT.  GREETTAB IS OPENED ONCE FOR THE WHOLE RUN,
+013510*    IN 1800-OPEN-TRANFILE, SINCE THIS PARAGRAPH IS PERFORMED
+013520*    ONCE PER TRANSACTION -- AN OPEN/CLOSE HERE EVERY TIME WOULD
+013530*    COST AN OPEN/CLOSE PER GREETING LOOKED UP INSTEAD OF PER RUN.
+013535*    THE GATE BELOW TESTS WS-GREETTAB-IS-OPEN (SET ONCE FROM THE
+013536*    OPEN RESULT), NOT WS-GREETTAB-STATUS -- THAT FIELD IS
+013537*    OVERWRITTEN BY EVERY READ GREETTAB, SO A TRANSACTION WITH AN
+013538*    UNKNOWN LOCALE CODE (INVALID KEY) WOULD OTHERWISE LEAVE IT
+013539*    NON-ZERO AND LOCK OUT THE LOOKUP FOR EVERY TRANSACTION AFTER.
+013540*--------------------------------------------------------------
+013502     MOVE "Hello World!"         TO WS-GREETING-TEXT.
+013503     IF WS-GREETTAB-IS-OPEN
+013504         MOVE WS-EFFECTIVE-LOCALE TO GT-LOCALE-CODE
+013505         READ GREETTAB
+013506             INVALID KEY
+013507                 CONTINUE
+013508             NOT INVALID KEY
+013509                 MOVE GT-GREETING-TEXT TO WS-GREETING-TEXT
+013510         END-READ
+013511     END-IF.
+013512 1700-EXIT.
+013515     EXIT.
+013600*--------------------------------------------------------------
+013610 1750-OPEN-REPORT.
+013620*--------------------------------------------------------------
+013630*    OPEN RPTPRINT AND WRITE THE ONE-TIME RUN HEADER, IDENTIFYING
+013640*    THE PROGRAM AND THE RUN DATE/TIME, AHEAD OF THE PER-
+013650*    TRANSACTION DETAIL LINES THAT FOLLOW.
+013660*--------------------------------------------------------------
+013670     OPEN OUTPUT RPTPRINT.
+013680     MOVE SPACES             TO WS-RPT-HEADER-LINE.
+013690     MOVE "HelloWor"         TO RH-PROGRAM-NAME.
+013700     MOVE WS-CURRENT-DATE    TO RH-RUN-DATE.
+013710     MOVE WS-CURRENT-TIME    TO RH-RUN-TIME.
+013720     MOVE WS-RPT-HEADER-LINE TO RPTPRINT-REC.
+013730     WRITE RPTPRINT-REC.
+013740 1750-EXIT.
+013750     EXIT.
+013800*--------------------------------------------------------------
+013810 1800-OPEN-TRANFILE.
+013820*--------------------------------------------------------------
+013830*    OPEN THE GREETING-REQUEST TRANSACTION FILE AND PRIME THE
+013840*    LOOP WITH THE FIRST TRANSACTION TO BE PROCESSED.  A MISSING
+013850*    TRANFILE IS TREATED AS ZERO TRANSACTIONS RATHER THAN AN
+013860*    ABEND, SO A PLAIN JOB-STREAM-START RUN WITH NO TRANSACTIONS
+013870*    QUEUED STILL COMPLETES NORMALLY.  ON A RESTART, TRANSACTIONS
+013880*    UP TO AND INCLUDING WS-RESTART-KEY ARE SKIPPED, SINCE THEY
+013890*    WERE ALREADY PROCESSED (AND LOGGED) BY THE PRIOR RUN.  THIS
+013891*    SKIP-AHEAD COMPARES TX-REQUESTER-ID AGAINST WS-RESTART-KEY,
+013892*    SO TRANFILE MUST BE PRESENTED IN ASCENDING TX-REQUESTER-ID
+013893*    SEQUENCE -- THE SAME HARD PRECONDITION DOCUMENTED ON
+013894*    GREET-TRAN-REC IN TRANREC.  THE JCL STEP THAT BUILDS TRANFILE
+013895*    IS RESPONSIBLE FOR DELIVERING IT IN THAT ORDER (E.G. A SORT
+013896*    STEP AHEAD OF THIS ONE).
+013897*        GREETTAB IS ALSO OPENED HERE, ONCE FOR THE WHOLE RUN, SO
+013898*    1700-LOOKUP-GREETING CAN RANDOM-READ IT ONCE PER TRANSACTION
+013899*    WITHOUT PAYING AN OPEN/CLOSE ON EVERY LOOKUP.  IT IS CLOSED
+013900*    IN 4500-CLOSE-TRANFILE, ALONGSIDE TRANFILE ITSELF.  WHETHER
+013901*    THE OPEN SUCCEEDED IS REMEMBERED IN WS-GREETTAB-OPEN-SWITCH,
+013902*    NOT WS-GREETTAB-STATUS -- THAT FIELD IS OVERWRITTEN BY EVERY
+013903*    SUBSEQUENT READ GREETTAB, SO REUSING IT TO GATE THE READ
+013904*    WOULD LOCK OUT ALL FURTHER LOOKUPS AFTER THE FIRST INVALID
+013905*    KEY.
+013906*--------------------------------------------------------------
+013907     OPEN INPUT GREETTAB.
+013908     IF WS-GREETTAB-STATUS = "00"
+013909         SET WS-GREETTAB-IS-OPEN TO TRUE
+013910     ELSE
+013911         SET WS-GREETTAB-NOT-OPEN TO TRUE
+013912     END-IF.
+013913     MOVE 0 TO WS-TRAN-COUNT.
+013920     SET WS-NOT-END-OF-TRANFILE TO TRUE.
+013930     OPEN INPUT TRANFILE.
+013940     IF WS-TRANFILE-STATUS = "35"
+013950         SET WS-END-OF-TRANFILE TO TRUE
+013960         DISPLAY "HELLOWORLD - NO TRANFILE PRESENT, NO "
+013970                 "TRANSACTIONS TO PROCESS THIS RUN"
+013980     ELSE
+013990         PERFORM 1900-READ-NEXT-TRAN THRU 1900-EXIT
+014000         PERFORM 1900-READ-NEXT-TRAN THRU 1900-EXIT
+014010             UNTIL WS-END-OF-TRANFILE
+014020                OR TX-REQUESTER-ID > WS-RESTART-KEY
+014030     END-IF.
+014040 1800-EXIT.
+014050     EXIT.
+014100*--------------------------------------------------------------
+014110 1900-READ-NEXT-TRAN.
+014120*--------------------------------------------------------------
+014130*    READ ONE GREETING-REQUEST TRANSACTION.
+014140*--------------------------------------------------------------
+014150     READ TRANFILE INTO GREET-TRAN-REC
+014160         AT END
+014170             SET WS-END-OF-TRANFILE TO TRUE
+014180     END-READ.
+014190 1900-EXIT.
+014200     EXIT.
+014300*--------------------------------------------------------------
+014400 2000-PROCESS-TRANSACTION.
+014500*--------------------------------------------------------------
+014600*    PROCESS ONE GREETING-REQUEST TRANSACTION -- LOOK UP ITS
+014700*    GREETING, BUILD AND PRINT ITS BANNER LINE, CHECKPOINT IT AS
+014800*    THE LAST ONE SUCCESSFULLY PROCESSED, AND READ THE NEXT ONE
+014900*    TO DRIVE THE PERFORM UNTIL BACK IN THE MAINLINE.
+015000*--------------------------------------------------------------
+015010     ADD 1 TO WS-TRAN-COUNT.
+015020     MOVE TX-LOCALE-CODE TO WS-EFFECTIVE-LOCALE.
+015030     IF WS-EFFECTIVE-LOCALE = SPACES
+015040         MOVE WS-PARM-LOCALE-CODE TO WS-EFFECTIVE-LOCALE
+015050     END-IF.
+015060     PERFORM 1700-LOOKUP-GREETING THRU 1700-EXIT.
+015070     PERFORM 2100-BUILD-BANNER    THRU 2100-EXIT.
+015080     PERFORM 3100-WRITE-REPORT-DETAIL THRU 3100-EXIT.
+015090     MOVE TX-REQUESTER-ID TO WS-LAST-TRAN-KEY.
+015100     PERFORM 5500-UPDATE-CHECKPOINT-INPROG THRU 5500-EXIT.
+015110     PERFORM 1900-READ-NEXT-TRAN  THRU 1900-EXIT.
+015120 2000-EXIT.
+015130     EXIT.
+015200*--------------------------------------------------------------
+015300 2100-BUILD-BANNER.
+015400*--------------------------------------------------------------
+015500*    BUILD THE BANNER LINE FOR THIS TRANSACTION FROM THE PARM'S
+015600*    RUN-LEVEL CONTEXT, THE LOCALE-SPECIFIC GREETING TEXT LOOKED
+015700*    UP ABOVE, AND THE TRANSACTION'S OWN REQUESTER ID AND
+015800*    MESSAGE TYPE.
+015900*--------------------------------------------------------------
+016000     MOVE SPACES TO WS-BANNER-LINE.
+016100     STRING WS-GREETING-TEXT       DELIMITED BY SIZE
+016200            " JOB="                DELIMITED BY SIZE
+016300            WS-PARM-JOB-NAME       DELIMITED BY SIZE
+016400            " CYCLE="              DELIMITED BY SIZE
+016500            WS-PARM-CYCLE-DATE     DELIMITED BY SIZE
+016600            " SHIFT="              DELIMITED BY SIZE
+016700            WS-PARM-SHIFT-CODE     DELIMITED BY SIZE
+016800            " REQ="                DELIMITED BY SIZE
+016900            TX-REQUESTER-ID        DELIMITED BY SIZE
+017000            " TYPE="               DELIMITED BY SIZE
+017100            TX-MESSAGE-TYPE        DELIMITED BY SIZE
+017200       INTO WS-BANNER-LINE
+017300     END-STRING.
+017400 2100-EXIT.
+017500     EXIT.
+017600*--------------------------------------------------------------
+017700 3100-WRITE-REPORT-DETAIL.
+017800*--------------------------------------------------------------
+017900*    WRITE ONE DETAIL LINE TO RPTPRINT FOR THIS TRANSACTION'S
+018000*    BANNER.
+018100*--------------------------------------------------------------
+018200     MOVE SPACES             TO WS-RPT-DETAIL-LINE.
+018300     MOVE WS-BANNER-LINE     TO RD-BANNER-TEXT.
+018400     MOVE WS-RPT-DETAIL-LINE TO RPTPRINT-REC.
+018500     WRITE RPTPRINT-REC.
+018600 3100-EXIT.
+018700     EXIT.
+018800*--------------------------------------------------------------
+018900 3900-WRITE-REPORT-TRAILER.
+019000*--------------------------------------------------------------
+019100*    WRITE THE RUN TRAILER TO RPTPRINT, CARRYING THE RETURN-CODE
+019200*    AND THE TOTAL NUMBER OF TRANSACTIONS PROCESSED, AND CLOSE
+019300*    THE REPORT.
+019400*--------------------------------------------------------------
+019500     MOVE SPACES              TO WS-RPT-TRAILER-LINE.
+019600     MOVE RETURN-CODE         TO RT-RETURN-CODE.
+019700     MOVE WS-TRAN-COUNT       TO RT-TRAN-COUNT.
+019800     MOVE WS-RPT-TRAILER-LINE TO RPTPRINT-REC.
+019900     WRITE RPTPRINT-REC.
+020000     CLOSE RPTPRINT.
+020100 3900-EXIT.
+020200     EXIT.
+020300*--------------------------------------------------------------
+020400 4000-WRITE-BANNERLOG.
+020500*--------------------------------------------------------------
+020600*    APPEND ONE JOB-BANNER-REC TO THE SHARED BANNERLOG FILE SO
+020700*    THE RUN LEAVES A PERMANENT, GREPPABLE TRACE EVEN AFTER THE
+020800*    SYSOUT SPOOL HAS BEEN SCRATCHED.  ONE RECORD MARKS THE
+020900*    JOB-STREAM KICKOFF, WRITTEN AT JOB START (RIGHT AFTER THE
+020950*    REPORT OPENS, AHEAD OF THE TRANFILE LOOP) SO THE TRACE
+020970*    SURVIVES EVEN IF THE RUN LATER ABENDS MID-LOOP.  THIS
+020980*    PARAGRAPH IS ALSO PERFORMED FROM THE 1600-VALIDATE-PARM
+020990*    ABEND BRANCH SO A RUN REJECTED ON A BAD PARM STILL LEAVES
+020995*    A KICKOFF RECORD BEHIND.
+021100*--------------------------------------------------------------
+021200     MOVE SPACES             TO JOB-BANNER-REC.
+021300     MOVE WS-PARM-JOB-NAME   TO JB-JOB-NAME.
+021400     MOVE "HelloWor"         TO JB-PROGRAM-ID.
+021500     MOVE WS-CURRENT-DATE    TO JB-START-DATE.
+021600     MOVE WS-CURRENT-TIME    TO JB-START-TIME.
+021700     MOVE "STEP01"           TO JB-STEP-NAME.
+021800     MOVE "BATCH   "         TO JB-OPERATOR-ID.
+021900     OPEN EXTEND BANNERLOG.
+022000     IF WS-BANNERLOG-STATUS = "35"
+022100         OPEN OUTPUT BANNERLOG
+022200     END-IF.
+022400     WRITE JOB-BANNER-REC.
+022500     CLOSE BANNERLOG.
+022600 4000-EXIT.
+022700     EXIT.
+022800*--------------------------------------------------------------
+022900 4500-CLOSE-TRANFILE.
+023000*--------------------------------------------------------------
+023100*    CLOSE THE TRANSACTION FILE, IF IT WAS OPENED SUCCESSFULLY,
+023150*    AND GREETTAB, WHICH WAS OPENED ALONGSIDE IT IN 1800-OPEN-
+023170*    TRANFILE FOR THE WHOLE RUN.
+023200*--------------------------------------------------------------
+023300     IF WS-TRANFILE-STATUS NOT = "35"
+023400         CLOSE TRANFILE
+023500     END-IF.
+023520     IF WS-GREETTAB-IS-OPEN
+023540         CLOSE GREETTAB
+023560     END-IF.
+023600 4500-EXIT.
+023700     EXIT.
+023800*--------------------------------------------------------------
+023900 5000-WRITE-CHECKPOINT.
+024000*--------------------------------------------------------------
+024100*    WRITE THE FINAL RESTART CHECKPOINT FOR THIS STEP AHEAD OF
+024200*    STOP RUN, CARRYING THE LAST TRANSACTION KEY PROCESSED (OR
+024300*    SPACES IF NONE WERE QUEUED) AND AN EXPLICIT RETURN-CODE, SO
+024400*    THE RESTART UTILITY HAS SOMETHING DEFINITE TO TEST.  A
+024500*    STATUS OF COMPLETE TELLS THE NEXT RUN THAT THIS STEP
+024600*    FINISHED CLEANLY AND A RESTART KEY NO LONGER APPLIES.
+024700*--------------------------------------------------------------
+024800     MOVE SPACES             TO CHECKPOINT-REC.
+024900     MOVE "STEP01"           TO CK-STEP-NAME.
+025000     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+025100     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+025200     MOVE WS-LAST-TRAN-KEY   TO CK-LAST-TRAN-KEY.
+025300     SET CK-STATUS-COMPLETE  TO TRUE.
+025400     OPEN OUTPUT CHECKPOINT-FILE.
+025500     MOVE CHECKPOINT-REC     TO CHECKPOINT-FILE-REC.
+025600     WRITE CHECKPOINT-FILE-REC.
+025700     CLOSE CHECKPOINT-FILE.
+025800     MOVE 0                  TO RETURN-CODE.
+025900 5000-EXIT.
+026000     EXIT.
+026100*--------------------------------------------------------------
+026200 5500-UPDATE-CHECKPOINT-INPROG.
+026300*--------------------------------------------------------------
+026400*    REWRITE THE CHECKPOINT WITH STATUS INPROG AND THE KEY OF
+026500*    THE TRANSACTION JUST COMPLETED.  THIS RUNS AFTER EVERY
+026600*    TRANSACTION SO THAT A MID-RUN ABEND LEAVES A CHECKPOINT ON
+026700*    DISK POINTING PAST THE LAST ONE ACTUALLY PROCESSED, RATHER
+026800*    THAN FORCING A RESTART TO REPROCESS THE WHOLE FILE.
+026900*--------------------------------------------------------------
+027000     MOVE SPACES             TO CHECKPOINT-REC.
+027100     MOVE "STEP01"           TO CK-STEP-NAME.
+027200     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+027300     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+027400     MOVE WS-LAST-TRAN-KEY   TO CK-LAST-TRAN-KEY.
+027500     SET CK-STATUS-INPROG    TO TRUE.
+027600     OPEN OUTPUT CHECKPOINT-FILE.
+027700     MOVE CHECKPOINT-REC     TO CHECKPOINT-FILE-REC.
+027800     WRITE CHECKPOINT-FILE-REC.
+027900     CLOSE CHECKPOINT-FILE.
+028000 5500-EXIT.
+028100     EXIT.
+028200*--------------------------------------------------------------
+028300 6000-WRITE-AUDITLOG.
+028400*--------------------------------------------------------------
+028500*    WRITE A MACHINE-READABLE AUDIT-REC TO AUDITLOG ON EVERY
+028600*    RUN, INCLUDING A VALIDATION ABEND, SO MONITORING TOOLING
+028700*    CAN PICK UP STREAM-START EVENTS WITHOUT SCREEN-SCRAPING
+028800*    SYSOUT.  ONE RECORD MARKS THE STEP, NOT EACH TRANSACTION.
+028900*--------------------------------------------------------------
+029000     MOVE SPACES             TO AUDIT-REC.
+029100     MOVE "HelloWor"         TO AU-PROGRAM-NAME.
+029200     MOVE WS-CURRENT-DATE    TO AU-AUDIT-DATE.
+029300     MOVE WS-CURRENT-TIME    TO AU-AUDIT-TIME.
+029400     MOVE RETURN-CODE        TO AU-RETURN-CODE.
+029500     MOVE WS-PARM-CARD       TO AU-PARM-ECHO.
+029600     OPEN EXTEND AUDITLOG.
+029700     IF WS-AUDITLOG-STATUS = "35"
+029800         OPEN OUTPUT AUDITLOG
+029900     END-IF.
+030000     MOVE AUDIT-REC          TO AUDITLOG-REC.
+030100     WRITE AUDITLOG-REC.
+030200     CLOSE AUDITLOG.
+030300 6000-EXIT.
+030400     EXIT.
+030500*--------------------------------------------------------------
+030600 9999-EXIT.
+030700*--------------------------------------------------------------
+030800     STOP RUN.
